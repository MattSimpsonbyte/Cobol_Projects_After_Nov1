@@ -0,0 +1,347 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  POST5.
+       AUTHOR. Matthew Simpson.
+      *  LAB EXERCISE 1 - PAYMENT TRANSACTION POSTING.
+      *  POSTS INDIVIDUAL PAYMENT TRANSACTIONS FROM PAYTRANS AGAINST
+      *  THE PAYHIST PAYMENT-HISTORY MASTER THAT LAB5 READS ALONGSIDE
+      *  ITS STUDENT FILE, APPENDING EACH PAYMENT TO THE STUDENT'S
+      *  PAYMENT-HISTORY ARRAY INSTEAD OF REQUIRING THE MASTER TO BE
+      *  HAND-EDITED.  OLD MASTER (PAYHIST) AND TRANSACTIONS
+      *  (PAYTRANS) ARE BOTH IN STUDENT-NAME ORDER; THIS IS A
+      *  STANDARD SEQUENTIAL MASTER-FILE UPDATE - THE OLD MASTER IS
+      *  NEVER REWRITTEN IN PLACE, A NEW MASTER (PAYHIST-NEW) IS
+      *  WRITTEN INSTEAD.  OPERATIONS COPIES PAYHIST-NEW OVER PAYHIST
+      *  BEFORE THE NEXT LAB5 RUN, THE SAME AS ANY OTHER OLD-MASTER/
+      *  NEW-MASTER UPDATE STEP IN THIS SHOP.
+      *  A RECONCILIATION REPORT IS PRINTED AT THE END SHOWING HOW
+      *  MANY TRANSACTIONS WERE READ, POSTED AND REJECTED, THE
+      *  DOLLAR TOTAL ACTUALLY POSTED, AND WHETHER THAT DOLLAR TOTAL
+      *  MATCHES THE ACTUAL INCREASE IN PAID AMOUNTS ACROSS THE NEW
+      *  MASTER - THE SAME PAID AMOUNTS LAB5 PRINTS.  THE SAME CHECK
+      *  IS ALSO MADE PER STUDENT, SINCE A MISAPPLIED PAYMENT CAN
+      *  CANCEL OUT IN THE RUN-WIDE TOTALS WITHOUT THE RUN-WIDE CHECK
+      *  EVER CATCHING IT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT OLD-PAYHIST  ASSIGN TO 'PAYHIST'.
+            SELECT NEW-PAYHIST  ASSIGN TO 'PAYHIST-NEW'.
+            SELECT TRANS-FILE   ASSIGN TO 'PAYTRANS'.
+            SELECT PRNT-FILE    ASSIGN TO 'UR-S-POST'.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  OLD-PAYHIST
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+      **************************************************************
+      *      LAYOUT FOR THE PAYMENT-HISTORY MASTER RECORD - SAME    *
+      *      FIELDS LAB5 READS FROM ITS PAYHIST FILE                *
+      **************************************************************
+       01  PAYHIST-REC.
+                03  PH-NAME                   PIC X(20).
+                03  PH-PAID-COUNT             PIC 99.
+                03  PH-PAID-AMT               PIC 9(4)V99
+                          OCCURS 12 TIMES.
+
+       FD  NEW-PAYHIST
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+       01  NEW-PAYHIST-REC                    PIC X(94).
+
+       FD  TRANS-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+      **************************************************************
+      *           LAYOUT FOR ONE PAYMENT TRANSACTION                *
+      **************************************************************
+       01  TRANS-DATA.
+                03  T-NAME                   PIC X(20).
+                03  T-AMOUNT                 PIC 9(4)V99.
+                03  T-DATE                   PIC 9(8).
+
+       FD  PRNT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  PRNT-REC                  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  MISC.
+                03  LINE-COUNT              PIC 99         VALUE 0.
+       01  EOF-SWITCHES.
+                03  EOF-T                    PIC 9         VALUE 0.
+                03  EOF-M                    PIC 9         VALUE 0.
+      **************************************************************
+      *    RECONCILIATION CONTROL TOTALS.  AMOUNT-POSTED IS BUILT   *
+      *    FROM THE TRANSACTIONS AS THEY ARE APPLIED; MASTER-DELTA  *
+      *    IS BUILT INDEPENDENTLY FROM THE BEFORE/AFTER PAID-AMOUNT *
+      *    TOTALS OF EVERY MASTER RECORD WRITTEN - THE TWO MUST     *
+      *    AGREE OR THE NEW MASTER DOES NOT ACTUALLY REFLECT WHAT   *
+      *    WAS POSTED                                               *
+      **************************************************************
+       01  RECON-TOTALS.
+                03  TRANS-READ              PIC 9(5)       VALUE 0.
+                03  TRANS-POSTED            PIC 9(5)       VALUE 0.
+                03  TRANS-REJECTED          PIC 9(5)       VALUE 0.
+                03  AMOUNT-POSTED           PIC 9(7)V99    VALUE 0.
+                03  MASTER-DELTA            PIC S9(7)V99   VALUE 0.
+       01  SUM-WORK.
+                03  SUM-SUB                 PIC 99         VALUE 0.
+                03  SUM-ACCUM               PIC 9(7)V99    VALUE 0.
+                03  OLD-PAID-SUM            PIC 9(7)V99    VALUE 0.
+                03  NEW-PAID-SUM            PIC 9(7)V99    VALUE 0.
+                03  STUDENT-POSTED          PIC 9(7)V99    VALUE 0.
+                03  STUDENT-DELTA           PIC S9(7)V99   VALUE 0.
+      **************************************************************
+      *    EXCEPTION TABLE OF STUDENTS WHOSE POSTED PAYMENTS DO NOT *
+      *    MATCH THE ACTUAL PAID-AMOUNT INCREASE ON THEIR OWN NEW   *
+      *    MASTER RECORD - A PER-STUDENT COUNTERPART TO THE         *
+      *    RUN-WIDE AMOUNT-POSTED/MASTER-DELTA CHECK, SINCE A       *
+      *    MISAPPLIED PAYMENT CAN CANCEL OUT IN THE RUN-WIDE TOTALS *
+      **************************************************************
+       01  STUDENT-OOB-TABLE.
+                03  OOB-ENTRY       OCCURS 200 TIMES.
+                    05  OOB-NAME             PIC X(20).
+                    05  OOB-POSTED           PIC 9(7)V99.
+                    05  OOB-DELTA            PIC S9(7)V99.
+       01  STUDENT-OOB-CTL.
+                03  OOB-COUNT               PIC 999       VALUE 0.
+                03  OOB-SUB                 PIC 999       VALUE 0.
+      **************************************************************
+      *    EXCEPTION TABLE OF REJECTED TRANSACTIONS - NO MATCHING   *
+      *    MASTER RECORD, OR THE STUDENT'S PAYMENT HISTORY IS FULL  *
+      **************************************************************
+       01  REJECT-TABLE.
+                03  RJ-ENTRY        OCCURS 200 TIMES.
+                    05  RJ-NAME              PIC X(20).
+                    05  RJ-AMOUNT            PIC 9(4)V99.
+                    05  RJ-REASON            PIC X(25).
+       01  REJECT-CTL.
+                03  RJ-COUNT                PIC 999       VALUE 0.
+                03  RJ-SUB                  PIC 999       VALUE 0.
+                03  REJECT-REASON           PIC X(25).
+      **************************************************************
+      *      LAYOUT FOR THE RECONCILIATION REPORT LINES             *
+      **************************************************************
+       01  POST-HEADING1.
+                03  FILLER                 PIC X(35)      VALUE
+                    'PAYMENT TRANSACTION POSTING REPORT'.
+       01  RECON-LINE1.
+                03  FILLER                 PIC X(18)      VALUE
+                    'TRANSACTIONS READ'.
+                03  FILLER                 PIC X(5)       VALUE SPACES.
+                03  RL-READ                PIC ZZZZ9.
+       01  RECON-LINE2.
+                03  FILLER                 PIC X(20)      VALUE
+                    'TRANSACTIONS POSTED'.
+                03  FILLER                 PIC X(3)       VALUE SPACES.
+                03  RL-POSTED              PIC ZZZZ9.
+       01  RECON-LINE3.
+                03  FILLER                 PIC X(22)      VALUE
+                    'TRANSACTIONS REJECTED'.
+                03  FILLER                 PIC X(1)       VALUE SPACES.
+                03  RL-REJECTED            PIC ZZZZ9.
+       01  RECON-LINE4.
+                03  FILLER                 PIC X(18)      VALUE
+                    'AMOUNT POSTED'.
+                03  FILLER                 PIC X(5)       VALUE SPACES.
+                03  RL-AMOUNT              PIC ZZZZZZ9.99.
+       01  RECON-LINE5.
+                03  FILLER                 PIC X(24)      VALUE
+                    'NEW MASTER PAID INCREASE'.
+                03  FILLER                 PIC X(1)       VALUE SPACES.
+                03  RL-DELTA               PIC ZZZZZZ9.99-.
+       01  RECON-BALANCE-LINE.
+                03  FILLER                 PIC X(43)      VALUE
+                    'OUT OF BALANCE - POSTED AMOUNT DOES NOT'.
+                03  FILLER                 PIC X(27)      VALUE
+                    ' MATCH NEW MASTER INCREASE'.
+       01  REJECT-HEADING.
+                03  FILLER                 PIC X(30)      VALUE
+                    'REJECTED PAYMENT TRANSACTIONS'.
+       01  REJECT-LINE.
+                03  RJL-NAME               PIC X(20).
+                03  FILLER                 PIC X(5)       VALUE SPACES.
+                03  RJL-AMOUNT             PIC ZZZZ9.99.
+                03  FILLER                 PIC X(5)       VALUE SPACES.
+                03  RJL-REASON             PIC X(25).
+       01  STUDENT-OOB-HEADING.
+                03  FILLER                 PIC X(49)      VALUE
+                    'STUDENTS OUT OF BALANCE - POSTED VS PAID INCREASE'.
+       01  STUDENT-OOB-LINE.
+                03  OOBL-NAME              PIC X(20).
+                03  FILLER                 PIC X(3)       VALUE SPACES.
+                03  OOBL-POSTED            PIC ZZZZZZ9.99.
+                03  FILLER                 PIC X(3)       VALUE SPACES.
+                03  OOBL-DELTA             PIC ZZZZZZ9.99-.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+                OPEN INPUT OLD-PAYHIST
+                     TRANS-FILE.
+                OPEN OUTPUT NEW-PAYHIST
+                     PRNT-FILE.
+                PERFORM 2000-READ-MASTER.
+                PERFORM 2100-READ-TRANS.
+                PERFORM 1000-PROCESS-ONE-MASTER
+                    UNTIL EOF-M = 1.
+                PERFORM 1900-REJECT-TRANSACTION
+                    UNTIL EOF-T = 1.
+                PERFORM 8000-RECONCILIATION-REPORT.
+                CLOSE OLD-PAYHIST
+                      NEW-PAYHIST
+                      TRANS-FILE
+                      PRNT-FILE.
+                STOP RUN.
+      **************************************************************
+      *   APPLIES EVERY TRANSACTION THAT MATCHES THE CURRENT        *
+      *   MASTER RECORD'S KEY, REJECTS ANY THAT SORT AHEAD OF IT    *
+      *   (NO MASTER EXISTS FOR THEM), THEN WRITES THE MASTER       *
+      *   RECORD - UPDATED OR NOT - TO THE NEW MASTER               *
+      **************************************************************
+       1000-PROCESS-ONE-MASTER.
+                PERFORM 1900-REJECT-TRANSACTION
+                    UNTIL EOF-T = 1
+                    OR T-NAME NOT < PH-NAME.
+                MOVE 0 TO SUM-ACCUM.
+                PERFORM 1060-SUM-PAYMENTS.
+                MOVE SUM-ACCUM TO OLD-PAID-SUM.
+                MOVE 0 TO STUDENT-POSTED.
+                PERFORM 1100-APPLY-PAYMENT
+                    UNTIL EOF-T = 1
+                    OR T-NAME NOT = PH-NAME.
+                MOVE 0 TO SUM-ACCUM.
+                PERFORM 1060-SUM-PAYMENTS.
+                MOVE SUM-ACCUM TO NEW-PAID-SUM.
+                ADD NEW-PAID-SUM TO MASTER-DELTA.
+                SUBTRACT OLD-PAID-SUM FROM MASTER-DELTA.
+                MOVE NEW-PAID-SUM TO STUDENT-DELTA.
+                SUBTRACT OLD-PAID-SUM FROM STUDENT-DELTA.
+                IF STUDENT-POSTED NOT = STUDENT-DELTA
+                   PERFORM 1970-LOG-STUDENT-OOB.
+                WRITE NEW-PAYHIST-REC FROM PAYHIST-REC.
+                PERFORM 2000-READ-MASTER.
+      **************************************************************
+      *   TOTALS PH-PAID-AMT(1) THRU PH-PAID-AMT(PH-PAID-COUNT)     *
+      *   FOR THE CURRENT MASTER RECORD INTO SUM-ACCUM              *
+      **************************************************************
+       1060-SUM-PAYMENTS.
+                PERFORM 1065-ADD-ONE-PAYMENT
+                    VARYING SUM-SUB FROM 1 BY 1
+                    UNTIL SUM-SUB > PH-PAID-COUNT.
+       1065-ADD-ONE-PAYMENT.
+                ADD PH-PAID-AMT(SUM-SUB) TO SUM-ACCUM.
+      **************************************************************
+      *   APPENDS THE PAYMENT TO THE MASTER'S PAYMENT HISTORY,      *
+      *   THEN READS THE NEXT TRANSACTION                           *
+      **************************************************************
+       1100-APPLY-PAYMENT.
+                IF PH-PAID-COUNT NOT < 12
+                    MOVE 'PAYMENT HISTORY FULL' TO REJECT-REASON
+                    PERFORM 1950-LOG-REJECT
+                ELSE
+                    ADD 1 TO PH-PAID-COUNT
+                    MOVE T-AMOUNT TO PH-PAID-AMT(PH-PAID-COUNT)
+                    ADD 1 TO TRANS-POSTED
+                    ADD T-AMOUNT TO AMOUNT-POSTED
+                    ADD T-AMOUNT TO STUDENT-POSTED.
+                PERFORM 2100-READ-TRANS.
+      **************************************************************
+      *   LOGS A TRANSACTION THAT DID NOT MATCH ANY MASTER RECORD,  *
+      *   THEN READS THE NEXT TRANSACTION                           *
+      **************************************************************
+       1900-REJECT-TRANSACTION.
+                MOVE 'NO MATCHING MASTER RECORD' TO REJECT-REASON.
+                PERFORM 1950-LOG-REJECT.
+                PERFORM 2100-READ-TRANS.
+       1950-LOG-REJECT.
+                ADD 1 TO TRANS-REJECTED.
+                IF RJ-COUNT < 200
+                   ADD 1 TO RJ-COUNT
+                   MOVE T-NAME   TO RJ-NAME(RJ-COUNT)
+                   MOVE T-AMOUNT TO RJ-AMOUNT(RJ-COUNT)
+                   MOVE REJECT-REASON TO RJ-REASON(RJ-COUNT).
+      **************************************************************
+      *   LOGS A STUDENT WHOSE POSTED PAYMENTS FOR THIS MASTER      *
+      *   RECORD DO NOT MATCH THE ACTUAL PAID-AMOUNT INCREASE ON    *
+      *   THEIR OWN NEW MASTER RECORD                               *
+      **************************************************************
+       1970-LOG-STUDENT-OOB.
+                IF OOB-COUNT < 200
+                   ADD 1 TO OOB-COUNT
+                   MOVE PH-NAME        TO OOB-NAME(OOB-COUNT)
+                   MOVE STUDENT-POSTED TO OOB-POSTED(OOB-COUNT)
+                   MOVE STUDENT-DELTA  TO OOB-DELTA(OOB-COUNT).
+      **************************************************************
+      *                READS THE OLD PAYHIST MASTER                *
+      **************************************************************
+       2000-READ-MASTER.
+                READ OLD-PAYHIST INTO PAYHIST-REC
+                    AT END MOVE 1 TO EOF-M.
+      **************************************************************
+      *   READS THE TRANSACTION FILE, COUNTING EVERY TRANSACTION    *
+      *   ACTUALLY READ                                             *
+      **************************************************************
+       2100-READ-TRANS.
+                READ TRANS-FILE
+                    AT END MOVE 1 TO EOF-T.
+                IF EOF-T NOT = 1
+                   ADD 1 TO TRANS-READ.
+      **************************************************************
+      *   PRINTS THE CONTROL TOTALS, THE INDEPENDENTLY-COMPUTED     *
+      *   NEW-MASTER PAID INCREASE, AN OUT-OF-BALANCE LINE IF THE   *
+      *   TWO DO NOT AGREE, AND THE LIST OF REJECTED TRANSACTIONS   *
+      **************************************************************
+       8000-RECONCILIATION-REPORT.
+                WRITE PRNT-REC FROM POST-HEADING1
+                    AFTER ADVANCING PAGE.
+                MOVE SPACES TO PRNT-REC.
+                WRITE PRNT-REC
+                    AFTER ADVANCING 1 LINE.
+                MOVE TRANS-READ     TO RL-READ.
+                WRITE PRNT-REC FROM RECON-LINE1
+                    AFTER ADVANCING 1 LINE.
+                MOVE TRANS-POSTED   TO RL-POSTED.
+                WRITE PRNT-REC FROM RECON-LINE2
+                    AFTER ADVANCING 1 LINE.
+                MOVE TRANS-REJECTED TO RL-REJECTED.
+                WRITE PRNT-REC FROM RECON-LINE3
+                    AFTER ADVANCING 1 LINE.
+                MOVE AMOUNT-POSTED  TO RL-AMOUNT.
+                WRITE PRNT-REC FROM RECON-LINE4
+                    AFTER ADVANCING 1 LINE.
+                MOVE MASTER-DELTA   TO RL-DELTA.
+                WRITE PRNT-REC FROM RECON-LINE5
+                    AFTER ADVANCING 1 LINE.
+                IF AMOUNT-POSTED NOT = MASTER-DELTA
+                    WRITE PRNT-REC FROM RECON-BALANCE-LINE
+                        AFTER ADVANCING 2 LINES.
+                IF RJ-COUNT > 0
+                    WRITE PRNT-REC FROM REJECT-HEADING
+                        AFTER ADVANCING 2 LINES
+                    PERFORM 8100-PRINT-REJECT-LINE
+                        VARYING RJ-SUB FROM 1 BY 1
+                        UNTIL RJ-SUB > RJ-COUNT.
+                IF OOB-COUNT > 0
+                    WRITE PRNT-REC FROM STUDENT-OOB-HEADING
+                        AFTER ADVANCING 2 LINES
+                    PERFORM 8200-PRINT-STUDENT-OOB-LINE
+                        VARYING OOB-SUB FROM 1 BY 1
+                        UNTIL OOB-SUB > OOB-COUNT.
+       8100-PRINT-REJECT-LINE.
+                MOVE RJ-NAME(RJ-SUB)   TO RJL-NAME.
+                MOVE RJ-AMOUNT(RJ-SUB) TO RJL-AMOUNT.
+                MOVE RJ-REASON(RJ-SUB) TO RJL-REASON.
+                WRITE PRNT-REC FROM REJECT-LINE
+                    AFTER ADVANCING 1 LINE.
+      **************************************************************
+      *   PRINTS ONE STUDENT FROM THE PER-STUDENT OUT-OF-BALANCE    *
+      *   EXCEPTION TABLE                                           *
+      **************************************************************
+       8200-PRINT-STUDENT-OOB-LINE.
+                MOVE OOB-NAME(OOB-SUB)   TO OOBL-NAME.
+                MOVE OOB-POSTED(OOB-SUB) TO OOBL-POSTED.
+                MOVE OOB-DELTA(OOB-SUB)  TO OOBL-DELTA.
+                WRITE PRNT-REC FROM STUDENT-OOB-LINE
+                    AFTER ADVANCING 1 LINE.
