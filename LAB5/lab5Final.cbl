@@ -1,4 +1,4 @@
- IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.  LAB5.
        AUTHOR. Matthew Simpson.
       *  LAB EXERCISE 1.
@@ -7,6 +7,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
             SELECT INPUT-FILE   ASSIGN TO 'COB1-EMPLOYEE'.
+            SELECT PAYHIST-FILE ASSIGN TO 'PAYHIST'.
             SELECT PRNT-FILE    ASSIGN TO 'UR-S-PRNT'.
 
       *deleted EJECT from here
@@ -17,7 +18,47 @@
        FD  INPUT-FILE
            BLOCK CONTAINS 0 RECORDS
            LABEL RECORDS ARE STANDARD.
-       01  INPUT-REC                 PIC X(80).
+      **************************************************************
+      *           LAYOUT FOR THE INPUT FILE                       *
+      **************************************************************
+       01  INPUT-DATA.
+                03  I-NAME                   PIC X(20).
+                03  I-DEGREE                 PIC X(4).
+                03  I-YEAR                   PIC X(4).
+                03  I-LOAN                   PIC 9(5)V99.
+      *      I-PAID1-I-PAID4 ARE THE ORIGINAL FOUR-PAYMENT FIELDS.
+      *      A STUDENT ISN'T BACKFILLED ONTO PAYHIST-FILE JUST BY
+      *      THIS PROGRAM RUNNING, SO 1900-LOAD-ARRAY STILL FALLS
+      *      BACK TO THESE WHEN PAYHIST HAS NOTHING FOR THE STUDENT -
+      *      THEY STAY, THEY AREN'T DEAD.
+                03  I-PAID1                  PIC 9(4)V99.
+                03  I-PAID2                  PIC 9(4)V99.
+                03  I-PAID3                  PIC 9(4)V99.
+                03  I-PAID4                  PIC 9(4)V99.
+
+       FD  PAYHIST-FILE
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORDS ARE STANDARD.
+      **************************************************************
+      *      PAYMENT-HISTORY RECORD, READ ONE PER STUDENT ALONGSIDE *
+      *      INPUT-FILE, KEYED BY STUDENT NAME.  PH-PAID-COUNT      *
+      *      TELLS HOW MANY OF PH-PAID-AMT ARE PRESENT ON THIS      *
+      *      STUDENT'S RECORD - NOT LIMITED TO 4.  THE SLOTS ARE A  *
+      *      FIXED OCCURS ON DISK (UNUSED SLOTS ARE JUST ZEROS);    *
+      *      1900-LOAD-ARRAY COPIES ONLY PH-PAID-COUNT OF THEM INTO *
+      *      THE OCCURS-DEPENDING-ON PAYMENT-HISTORY TABLE          *
+      *      (BAL-TABLE) USED FOR ALL SUBSEQUENT PROCESSING - EXCEPT *
+      *      WHEN PH-PAID-COUNT IS ZERO (NO PAYHIST RECORD YET, OR   *
+      *      A STUDENT NEVER MIGRATED OFF THE ORIGINAL FOUR-PAYMENT  *
+      *      FIELDS), WHERE 1900-LOAD-ARRAY FALLS BACK TO            *
+      *      I-PAID1-I-PAID4 SO AN UN-BACKFILLED STUDENT DOESN'T     *
+      *      SILENTLY REPORT $0 PAID.                                *
+      **************************************************************
+       01  PAYHIST-REC.
+                03  PH-NAME                  PIC X(20).
+                03  PH-PAID-COUNT            PIC 99.
+                03  PH-PAID-AMT              PIC 9(4)V99
+                          OCCURS 12 TIMES.
 
       *deleted SKIP2 from here
        FD  PRNT-FILE
@@ -27,24 +68,42 @@
        01 MISC.
                 03 LINE-COUNT           PIC 99          VALUE 0.
                 03 TOTAL              PIC 9(5)V99     VALUE 0.
-                03 BALANCE              PIC 9(5)V99     VALUE 0.
+                03 BALANCE              PIC S9(5)V99     VALUE 0.
+                03 SUB                  PIC 99          VALUE 0.
+                03 SUB2                 PIC 99          VALUE 0.
        01 BAL-TABLE.
-                05 PAID OCCURS 4 TIMES PIC 9(4)V99.
+                05 PAY-COUNT            PIC 99          VALUE 0.
+                05 PAID PIC 9(4)V99
+                          OCCURS 1 TO 12 TIMES
+                          DEPENDING ON PAY-COUNT.
+      **************************************************************
+      *    END-OF-REPORT GRAND TOTALS, ACCUMULATED ACROSS ALL       *
+      *    STUDENTS AND PRINTED ONCE AFTER THE LAST STUDENT          *
+      **************************************************************
+       01 REPORT-TOTALS.
+                03 GRAND-PAID           PIC 9(7)V99     VALUE 0.
+                03 GRAND-BALANCE        PIC S9(7)V99    VALUE 0.
+      **************************************************************
+      *    EXCEPTION TABLE OF STUDENTS WHO HAVE OVERPAID THEIR      *
+      *    LOAN (NEGATIVE BALANCE) - LISTED ONCE AT END OF REPORT   *
+      **************************************************************
+       01  CREDIT-TABLE.
+                03  CR-ENTRY    OCCURS 200 TIMES.
+                    05  CR-NAME              PIC X(20).
+                    05  CR-BALANCE           PIC S9(5)V99.
+       01  CREDIT-CTL.
+                03  CR-COUNT                 PIC 999       VALUE 0.
+                03  CR-SUB                   PIC 999       VALUE 0.
+      **************************************************************
+      *    DEGREE-PROGRAM CONTROL-BREAK TOTALS (I-DEGREE CHANGES)   *
+      **************************************************************
+       01  DEGREE-BREAK.
+                03  PREV-DEGREE              PIC X(4)      VALUE SPACES.
+                03  DEG-PAID                 PIC 9(7)V99   VALUE 0.
+                03  DEG-BALANCE              PIC S9(7)V99  VALUE 0.
 
 
       ***do not type this line â€“ the asterisks are in column 7
-      **************************************************************
-      *           LAYOUT FOR THE INPUT FILE                       *
-      **************************************************************
-       01  INPUT-DATA.
-                03  I-NAME                   PIC X(20).
-                03  I-DEGREE                 PIC X(4).
-                03  I-YEAR                   PIC X(4).
-                03  I-LOAN                   PIC 9(5)V99.
-                03  I-PAID1                  PIC 9(4)V99.
-                03  I-PAID2                  PIC 9(4)V99.
-                03  I-PAID3                  PIC 9(4)V99.
-                03  I-PAID4                  PIC 9(4)V99.
       ********************************************
       *      LAYOUT FOR THE 1ST  DATA LINE OF REPORT PRNTING       *
       **************************************************************
@@ -59,10 +118,26 @@
             03  FILLER                 PIC X(5)      VALUE SPACES.
             03  P-PAID2                PIC 9999.99.
             03  FILLER                 PIC X(5)      VALUE SPACES.
- 03  P-PAID3                PIC 9999.99.
+            03  P-PAID3                PIC 9999.99.
             03  FILLER                 PIC X(5)      VALUE SPACES.
             03  P-PAID4                PIC 9999.99.
             03  FILLER                 PIC X(5)      VALUE SPACES.
+            03  P-CREDIT-FLAG          PIC X(14).
+      **************************************************************
+      *    LAYOUT FOR A CONTINUATION LINE - ADDITIONAL PAYMENTS    *
+      *    BEYOND THE FIRST FOUR, FOUR PER LINE                    *
+      **************************************************************
+       01  CONT-PAYMENT-LINE.
+            03  FILLER                 PIC X(20)      VALUE SPACES.
+            03  FILLER                 PIC X(9)       VALUE 'ADDL PAY'.
+            03  CP-PAID1               PIC 9999.99.
+            03  FILLER                 PIC X(5)      VALUE SPACES.
+            03  CP-PAID2               PIC 9999.99.
+            03  FILLER                 PIC X(5)      VALUE SPACES.
+            03  CP-PAID3               PIC 9999.99.
+            03  FILLER                 PIC X(5)      VALUE SPACES.
+            03  CP-PAID4               PIC 9999.99.
+            03  FILLER                 PIC X(5)      VALUE SPACES.
       **************************************************************
       *    LAYOUT FOR THE 1ST HEADING LINE OF REPORT PRNTING       *
       **************************************************************
@@ -95,16 +170,44 @@
        01 PRINT-FOOTER.
                 03  FILLER                 PIC X(18)       VALUE SPACES.
                 03  FILLER                 PIC X(9)   VALUE 'TOTAL'.
-                03  TOTPAID                PIC 99999.99 VALUE TOTAL.
+                03  TOTPAID                PIC 9999999.99.
                 03  FILLER                 PIC X(5)       VALUE SPACES.
                 03  FILLER                 PIC X(9)   VALUE 'BALANCE'.
 
                 03  FILLER                 PIC X(5)       VALUE SPACES.
-                03  BAL                    PIC 99999.99 VALUE BALANCE.
+                03  BAL                    PIC 9999999.99-.
+      **************************************************************
+      *    CREDIT BALANCE EXCEPTION LIST - STUDENTS WHO HAVE        *
+      *    OVERPAID THEIR LOAN                                      *
+      **************************************************************
+       01  CREDIT-HEADING.
+                03  FILLER                 PIC X(18)       VALUE SPACES.
+                03  FILLER    PIC X(30)  VALUE
+                    'STUDENTS WITH A CREDIT BALANCE'.
+       01  CREDIT-LINE.
+                03  FILLER                 PIC X(18)       VALUE SPACES.
+                03  CL-NAME                PIC X(20).
+                03  FILLER                 PIC X(5)       VALUE SPACES.
+                03  CL-BALANCE             PIC 9999999.99-.
+      **************************************************************
+      *    DEGREE-PROGRAM SUBTOTAL LINE (PRINTED ON EACH I-DEGREE   *
+      *    BREAK)                                                   *
+      **************************************************************
+       01  DEGREE-SUBTOTAL-LINE.
+                03  DG-DEGREE               PIC X(4).
+                03  FILLER                 PIC X(6)       VALUE SPACES.
+                03  FILLER                 PIC X(8)   VALUE 'SUBTOTAL'.
+                03  FILLER                 PIC X(5)       VALUE SPACES.
+                03  DG-PAID                PIC 9999999.99.
+                03  FILLER                 PIC X(5)       VALUE SPACES.
+                03  FILLER                 PIC X(9)   VALUE 'BALANCE'.
+                03  FILLER                 PIC X(5)       VALUE SPACES.
+                03  DG-BALANCE             PIC 9999999.99-.
       **************************************************************
       *                 END OF FILE (EOF) SWITCHES                 *
       *            0 = NOT AT EOF          1 = AT EOF              *
       **************************************************************
+       01  EOF-SWITCHES.
                 03  EOF-I                  PIC 9         VALUE 0.
       **************************************************************
       *               START OF PROCEDURE DIVISION                  *
@@ -112,13 +215,19 @@
        PROCEDURE DIVISION.
        000-MAINLINE.
                 OPEN INPUT INPUT-FILE
+                    PAYHIST-FILE
                 OUTPUT PRNT-FILE.
                 PERFORM 2000-READ-INPUT.
 
                 PERFORM 1400-PRINT-HEAD.
                 PERFORM 1500-LOOP
 				  UNTIL EOF-I = 1.
+                IF PREV-DEGREE NOT = SPACES
+                   PERFORM 1750-DEGREE-SUBTOTAL.
+                PERFORM 2100-PRINT-FOOTER.
+                PERFORM 2200-CREDIT-EXCEPTIONS.
                 CLOSE INPUT-FILE
+                 PAYHIST-FILE
                  PRNT-FILE.
                 STOP RUN.
        1400-PRINT-HEAD.
@@ -131,9 +240,24 @@
                 IF LINE-COUNT > 8
                 THEN PERFORM 1800-HEADING.
 
+                IF I-DEGREE NOT = PREV-DEGREE
+                   AND PREV-DEGREE NOT = SPACES
+                   PERFORM 1750-DEGREE-SUBTOTAL.
+
                 PERFORM 1600-PRINT-NAMES.
-                PERFORM PRINT-FOOTER.
                 PERFORM 2000-READ-INPUT.
+      **************************************************************
+      *   PRINTS THE DEGREE-PROGRAM SUBTOTAL AND RESETS ITS TOTALS  *
+      **************************************************************
+       1750-DEGREE-SUBTOTAL.
+                MOVE PREV-DEGREE             TO DG-DEGREE.
+                MOVE DEG-PAID                TO DG-PAID.
+                MOVE DEG-BALANCE             TO DG-BALANCE.
+                WRITE PRNT-REC FROM DEGREE-SUBTOTAL-LINE
+                      AFTER ADVANCING 2 LINES.
+                ADD 2 TO LINE-COUNT.
+                MOVE 0 TO DEG-PAID.
+                MOVE 0 TO DEG-BALANCE.
 
       **************************************************************
       *   PRINTS THE SCHEDULE INFORMATION                          *
@@ -145,43 +269,138 @@
                 MOVE I-LOAN                     TO  P-LOAN.
            PERFORM  1900-LOAD-ARRAY.
 
-           PERFORM 1700-MATH
-           MOVE PAID(1)                    TO P-PAID1.
-           MOVE PAID(2)                    TO P-PAID2.
-           MOVE PAID(3)                    TO P-PAID3.
-           MOVE PAID(4)                    TO P-PAID4.
+           PERFORM 1700-MATH.
+           MOVE I-DEGREE                   TO PREV-DEGREE.
+           MOVE 0                          TO P-PAID1 P-PAID2
+                                              P-PAID3 P-PAID4.
+           IF PAY-COUNT NOT < 1
+              MOVE PAID(1)                 TO P-PAID1.
+           IF PAY-COUNT NOT < 2
+              MOVE PAID(2)                 TO P-PAID2.
+           IF PAY-COUNT NOT < 3
+              MOVE PAID(3)                 TO P-PAID3.
+           IF PAY-COUNT NOT < 4
+              MOVE PAID(4)                 TO P-PAID4.
 
+           MOVE SPACES TO P-CREDIT-FLAG.
+           IF BALANCE < 0
+              MOVE 'CREDIT BALANCE'        TO P-CREDIT-FLAG
+              IF CR-COUNT < 200
+                 ADD 1 TO CR-COUNT
+                 MOVE I-NAME                  TO CR-NAME(CR-COUNT)
+                 MOVE BALANCE                 TO CR-BALANCE(CR-COUNT).
 
                 WRITE PRNT-REC FROM PRNT-DATA1
                 AFTER ADVANCING 1 LINE.
+                ADD 1 TO LINE-COUNT.
+                IF PAY-COUNT > 4
+                   PERFORM 1650-PRINT-ADDL-PAYMENTS.
 
 
        1700-MATH.
            MOVE 0 TO TOTAL.
            MOVE 0 TO BALANCE.
            PERFORM VARYING SUB FROM 1 BY 1
-                   UNTIL SUB > 4
+                   UNTIL SUB > PAY-COUNT
                    ADD PAID(SUB) TO TOTAL
            END-PERFORM.
            SUBTRACT TOTAL FROM I-LOAN GIVING BALANCE.
+           ADD TOTAL TO GRAND-PAID.
+           ADD BALANCE TO GRAND-BALANCE.
+           ADD TOTAL TO DEG-PAID.
+           ADD BALANCE TO DEG-BALANCE.
 
 
+      **************************************************************
+      *   PRINTS PAYMENTS BEYOND THE FIRST FOUR, FOUR TO A LINE     *
+      **************************************************************
+       1650-PRINT-ADDL-PAYMENTS.
+           PERFORM 1660-PRINT-ONE-CONT-LINE
+               VARYING SUB2 FROM 5 BY 4
+               UNTIL SUB2 > PAY-COUNT.
+       1660-PRINT-ONE-CONT-LINE.
+           MOVE 0 TO CP-PAID1 CP-PAID2 CP-PAID3 CP-PAID4.
+           IF SUB2 NOT > PAY-COUNT
+              MOVE PAID(SUB2)              TO CP-PAID1.
+           IF SUB2 + 1 NOT > PAY-COUNT
+              MOVE PAID(SUB2 + 1)          TO CP-PAID2.
+           IF SUB2 + 2 NOT > PAY-COUNT
+              MOVE PAID(SUB2 + 2)          TO CP-PAID3.
+           IF SUB2 + 3 NOT > PAY-COUNT
+              MOVE PAID(SUB2 + 3)          TO CP-PAID4.
+           WRITE PRNT-REC FROM CONT-PAYMENT-LINE
+                AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINE-COUNT.
+
         1800-HEADING.
-           WRITE PRINT-REC FROM  PRNT-HEADING1
-                AFTER ADVANCING 1 PAGE.
-           MOVE 0 TO LINE-CT.
+           WRITE PRNT-REC FROM  PRNT-HEADING1
+                AFTER ADVANCING PAGE.
+           MOVE 0 TO LINE-COUNT.
+      **************************************************************
+      *   COPIES THIS STUDENT'S PAYMENT HISTORY INTO THE WORKING    *
+      *   ARRAY - COBOL ARRAY ELEMENTS START AT 1, NOT 0.  IF       *
+      *   PAYHIST HAS NOTHING FOR THIS STUDENT (PH-PAID-COUNT IS    *
+      *   ZERO), FALLS BACK TO THE ORIGINAL I-PAID1-I-PAID4 FIELDS  *
+      *   SO A STUDENT NOT YET MIGRATED ONTO PAYHIST STILL REPORTS  *
+      *   THE PAYMENTS ALREADY ON THEIR MASTER RECORD               *
+      **************************************************************
         1900-LOAD-ARRAY.
-		  MOVE I-PAID1 TO PAID(1).
-      *COBOL ARRAY ELEMENTS START AT 1, NOT 0.
-           MOVE I-PAID2 TO PAID(2).
-           MOVE I-PAID3 TO PAID(3).
-           MOVE I-PAID4 TO PAID(4).
+           IF PH-PAID-COUNT > 0
+              MOVE PH-PAID-COUNT TO PAY-COUNT
+              PERFORM 1950-LOAD-ONE-PAYMENT
+                  VARYING SUB FROM 1 BY 1
+                  UNTIL SUB > PAY-COUNT
+           ELSE
+              MOVE 4 TO PAY-COUNT
+              MOVE I-PAID1 TO PAID(1)
+              MOVE I-PAID2 TO PAID(2)
+              MOVE I-PAID3 TO PAID(3)
+              MOVE I-PAID4 TO PAID(4).
+        1950-LOAD-ONE-PAYMENT.
+           MOVE PH-PAID-AMT(SUB) TO PAID(SUB).
       **************************************************************
-      *                READS THE INPUT FILE                       *
+      *   READS THE INPUT FILE AND, IN LOCKSTEP, THIS STUDENT'S     *
+      *   PAYMENT-HISTORY RECORD FROM THE COMPANION PAYHIST FILE    *
       **************************************************************
        2000-READ-INPUT.
-                READ INPUT-FILE INTO INPUT-DATA
+                READ INPUT-FILE
                AT END MOVE 1 TO EOF-I.
+                IF EOF-I NOT = 1
+                   PERFORM 2010-READ-PAYHIST.
+      **************************************************************
+      *   READS ONE PAYMENT-HISTORY RECORD; IF PAYHIST RUNS OUT     *
+      *   FIRST THE STUDENT IS TREATED AS HAVING NO PAYMENTS ON     *
+      *   FILE RATHER THAN ABENDING THE REPORT                     *
+      **************************************************************
+       2010-READ-PAYHIST.
+                READ PAYHIST-FILE
+                    AT END MOVE SPACES TO PH-NAME
+                           MOVE 0 TO PH-PAID-COUNT.
+      **************************************************************
+      *   PRINTS THE GENUINE END-OF-REPORT GRAND TOTALS, ONCE,      *
+      *   AFTER THE LAST STUDENT HAS BEEN PROCESSED                 *
+      **************************************************************
+       2100-PRINT-FOOTER.
+                MOVE GRAND-PAID                TO TOTPAID.
+                MOVE GRAND-BALANCE             TO BAL.
+                WRITE PRNT-REC FROM PRINT-FOOTER
+                AFTER ADVANCING 2 LINES.
+      **************************************************************
+      *   LISTS EVERY STUDENT FLAGGED DURING THE REPORT AS HAVING   *
+      *   A CREDIT BALANCE (OVERPAID LOAN)                          *
+      **************************************************************
+       2200-CREDIT-EXCEPTIONS.
+                IF CR-COUNT > 0
+                   WRITE PRNT-REC FROM CREDIT-HEADING
+                         AFTER ADVANCING PAGE
+                   PERFORM 2210-PRINT-CREDIT-LINE
+                       VARYING CR-SUB FROM 1 BY 1
+                       UNTIL CR-SUB > CR-COUNT.
+       2210-PRINT-CREDIT-LINE.
+                MOVE CR-NAME(CR-SUB)              TO CL-NAME.
+                MOVE CR-BALANCE(CR-SUB)           TO CL-BALANCE.
+                WRITE PRNT-REC FROM CREDIT-LINE
+                      AFTER ADVANCING 1 LINE.
 
 
  
