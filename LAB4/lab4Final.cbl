@@ -6,6 +6,8 @@
        FILE-CONTROL.
                 SELECT COURSE-FILE ASSIGN TO DA-S-COURSE.
                 SELECT PRINT-FILE ASSIGN TO UR-S-PRINT.
+                SELECT CSV-FILE ASSIGN TO UR-S-CSV.
+                SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO DA-S-CHKPT.
        DATA DIVISION.
        FILE SECTION.
        FD  COURSE-FILE
@@ -16,14 +18,98 @@
                 RECORDING MODE IS F
                 LABEL RECORDS ARE STANDARD.
         01  PRINT-REC                    PIC X(132).
+        FD  CSV-FILE
+                RECORDING MODE IS F
+                LABEL RECORDS ARE STANDARD.
+        01  CSV-OUT-REC                  PIC X(80).
+        FD  CHECKPOINT-FILE
+                RECORDING MODE IS F
+                LABEL RECORDS ARE STANDARD.
+        01  CHKPT-REC                    PIC X(10).
        WORKING-STORAGE SECTION.
        01  MISC.
                   03  EOF                      PIC X         VALUE 'N'.
                       88  END-OF-DATA                        VALUE 'Y'.
                   03  LINE-CT                  PIC 99        VALUE 0.
                   03 TOT-CLASS-LIM             PIC 999       VALUE 0.
-                  03 TOT-OPEN-SEAT             PIC 999       VALUE 0.
+                  03 TOT-OPEN-SEAT             PIC S999      VALUE 0.
                   03 TOT-TAKEN-SEAT            PIC 999       VALUE 0.
+      *****************************************************************
+      *      OVERBOOKED-SECTION EXCEPTION TABLE (NEGATIVE SEATS)     ***
+      *****************************************************************
+       01  OVERBOOK-TABLE.
+                  03  OVB-ENTRY    OCCURS 500 TIMES.
+                      05  OVB-COURSE           PIC X(10).
+                      05  OVB-SEATS-REMAINING  PIC S999.
+       01  OVERBOOK-CTL.
+                  03  OVB-COUNT                PIC 999       VALUE 0.
+                  03  OVB-SUB                  PIC 999       VALUE 0.
+      *****************************************************************
+      *      DEPARTMENT CONTROL-BREAK TOTALS (C-ABB CHANGES)        ***
+      *****************************************************************
+       01  DEPT-BREAK.
+                  03  PREV-ABB            PIC XXX       VALUE SPACE.
+                  03  DEPT-CLASS-LIM      PIC 999       VALUE 0.
+                  03  DEPT-OPEN-SEAT      PIC S999      VALUE 0.
+                  03  DEPT-TAKEN-SEAT     PIC 999       VALUE 0.
+      *****************************************************************
+      *      SCHEDULE TABLE - BUILT ON A FIRST PASS OF COURSE-FILE
+      *      SO OVERLAPPING ROOMS CAN BE CROSS-CHECKED BEFORE ANY
+      *      PRINTING STARTS                                        ***
+      *****************************************************************
+       01  SCHED-TABLE.
+                  03  SCHED-ENTRY  OCCURS 500 TIMES.
+                      05  T-COURSE             PIC X(10).
+                      05  T-BUILDING           PIC XX.
+                      05  T-ROOM               PIC XXX.
+                      05  T-DAYS               PIC X(6).
+                      05  T-STARTING-HOUR      PIC 99.
+                      05  T-STARTING-MIN       PIC 99.
+       01  TABLE-CTL.
+                  03  TBL-COUNT                PIC 999       VALUE 0.
+                  03  TBL-SUB                  PIC 999       VALUE 0.
+                  03  TBL-SUB2                 PIC 999       VALUE 0.
+      *****************************************************************
+      *      ROOM-CONFLICT EXCEPTION TABLE                          ***
+      *****************************************************************
+       01  CONFLICT-TABLE.
+                  03  CNF-ENTRY    OCCURS 200 TIMES.
+                      05  CNF-COURSE-1         PIC X(10).
+                      05  CNF-COURSE-2         PIC X(10).
+       01  CONFLICT-CTL.
+                  03  CNF-COUNT                PIC 999       VALUE 0.
+                  03  CNF-SUB                  PIC 999       VALUE 0.
+      *****************************************************************
+      *      FIELDS USED TO BUILD THE COMMA-DELIMITED CSV EXTRACT    ***
+      *****************************************************************
+       01  CSV-FIELDS.
+                  03  CSV-SEATS-REMAINING      PIC -ZZ9.
+                  03  CSV-CLASSLIMIT           PIC ZZ9.
+                  03  CSV-HOUR                 PIC Z9.
+                  03  CSV-MIN                  PIC 99.
+       01  CSV-LINE                            PIC X(80).
+      *****************************************************************
+      *      CHECKPOINT/RESTART CONTROLS - LAST COURSE SUCCESSFULLY  ***
+      *      PRINTED IS RECORDED SO A RERUN DOES NOT START OVER      ***
+      *****************************************************************
+       01  RESTART-CONTROLS.
+                  03  CHKPT-EOF                PIC X         VALUE 'N'.
+                      88  CHKPT-AT-END                       VALUE 'Y'.
+                  03  LAST-CHECKPOINT          PIC X(10)  VALUE SPACES.
+                  03  CHKPT-DONE-MARKER        PIC X(10)
+                                                VALUE '*COMPLETE*'.
+      *****************************************************************
+      *      DAY-LETTER OVERLAP WORKING FIELDS - C-DAYS IS A PACKED, ***
+      *      LEFT-JUSTIFIED LIST OF MEETING-DAY LETTERS, NOT ONE     ***
+      *      FIXED POSITION PER WEEKDAY, SO TWO SCHEDULES CONFLICT   ***
+      *      WHENEVER THEY SHARE A DAY LETTER ANYWHERE IN THE FIELD, ***
+      *      NOT ONLY WHEN THE WHOLE FIELD MATCHES                   ***
+      *****************************************************************
+       01  DAY-OVERLAP-CTL.
+                  03  DAY-SUB                  PIC 9         VALUE 0.
+                  03  DAY-SUB2                 PIC 9         VALUE 0.
+                  03  DAYS-OVERLAP-SW          PIC X         VALUE 'N'.
+                      88  DAYS-OVERLAP                       VALUE 'Y'.
 
        01  COURSE-DATA.
                   03  C-COURSE.
@@ -48,15 +134,15 @@
       *       *** DESCRIPTION OF HEADING PRINT LINES **             ***
       *****************************************************************
        01 MAIN-HEADING.
-            03  FILLER                       PIC X(20)     VALUE SPACES.
+            03  FILLER                       PIC X(20)   VALUE SPACES.
             03  FILLER    PIC X(27) VALUE 'EASTERN ILLINOIS UNIVERSITY'.
-            03  FILLER                          PIC X(78)    VALUE SPACES.
+            03  FILLER                     PIC X(78)     VALUE SPACES.
             03  FILLER          PIC X(7)  VALUE 'PAGE  1'.
 
        01 SECONDARY-HEADING.
             03 FILLER                        PIC X(27)   VALUE SPACES.
             03 FILLER    PIC X(14)              VALUE 'COURSE LISTING'.
-            03 FILLER                           PIC X(91)        VALUE SPACES.
+            03 FILLER                     PIC X(91)      VALUE SPACES.
 
        01  HEADING1.
            03  FILLER                   PIC X(10)     VALUE SPACES.
@@ -85,13 +171,66 @@
                 03  FILLER                   PIC X(10)     VALUE SPACES.
                 03  FILLER     PIC X(11)           VALUE 'GRAND TOTAL'.
                 03  FILLER                   PIC X(61)     VALUE SPACES.
-                03  FILLER                       PIC 999       VALUE TOT-CLASS-LIM.
+                03  F-CLASS-LIM              PIC 999.
+                03  FILLER                   PIC X(10)     VALUE SPACES.
+                03  F-OPEN-SEAT              PIC ZZ9-.
+                03  FILLER                   PIC X(9)      VALUE SPACES.
+                03  F-TAKEN-SEAT             PIC 999.
+      *****************************************************************
+      *      PRINTED UNDER THE GRAND TOTAL AND AGAIN ON THE           ***
+      *      OVERBOOKED-SECTIONS PAGE WHENEVER THIS RUN RESUMED FROM  ***
+      *      A CHECKPOINT - ON A RESUMED RUN, BOTH THE GRAND TOTAL    ***
+      *      AND THE OVERBOOKED LIST COVER ONLY THE COURSES SEEN      ***
+      *      SINCE THE RESTART, NOT THE WHOLE CATALOG                 ***
+      *****************************************************************
+       01  RESTART-NOTICE-LINE.
+                03  FILLER                   PIC X(10)     VALUE SPACES.
+                03  FILLER    PIC X(59) VALUE
+           '*** PARTIAL - RESUMED RUN, TOTALS REFLECT THIS RUN ONLY ***'.
+      *****************************************************************
+      *      OVERBOOKED-SECTION EXCEPTION LINES                     ***
+      *****************************************************************
+       01  OVERBOOK-HEADING.
                 03  FILLER                   PIC X(10)     VALUE SPACES.
-                03  FILLER                       PIC 999           VALUE TOT-OPEN-SEAT.
+                03  FILLER    PIC X(46) VALUE
+                    'OVERBOOKED SECTIONS - NEGATIVE SEATS REMAINING'.
+       01  OVERBOOK-LINE.
                 03  FILLER                   PIC X(10)     VALUE SPACES.
-                03 FILLER                        PIC 999           VALUE TOT-TAKEN-SEAT.
+                03  OB-COURSE                PIC X(10).
+                03  FILLER                   PIC X(10)     VALUE SPACES.
+                03  FILLER    PIC X(15) VALUE 'SEATS OVER BY:'.
+                03  FILLER                   PIC X(2)      VALUE SPACES.
+                03  OB-OVER-BY               PIC ZZ9.
+      *****************************************************************
+      *      DEPARTMENT SUBTOTAL LINE (PRINTED ON EACH C-ABB BREAK)  ***
+      *****************************************************************
+       01  DEPT-SUBTOTAL-LINE.
+                03  FILLER                   PIC X(10)     VALUE SPACES.
+                03  DS-ABB                   PIC XXX.
+                03  FILLER                   PIC X(1)      VALUE SPACES.
+                03  FILLER     PIC X(8)           VALUE 'SUBTOTAL'.
+                03  FILLER                   PIC X(60)     VALUE SPACES.
+                03  DS-CLASS-LIM             PIC 999.
+                03  FILLER                   PIC X(10)     VALUE SPACES.
+                03  DS-OPEN-SEAT             PIC ZZ9-.
+                03  FILLER                   PIC X(9)      VALUE SPACES.
+                03  DS-TAKEN-SEAT            PIC 999.
 
       *****************************************************************
+      *      ROOM-CONFLICT EXCEPTION LINES (DOUBLE-BOOKED ROOMS)     ***
+      *****************************************************************
+       01  CONFLICT-HEADING.
+                03  FILLER                   PIC X(10)     VALUE SPACES.
+                03  FILLER    PIC X(40) VALUE
+                    'ROOM CONFLICTS - SAME LOCATION/DAYS/TIME'.
+       01  CONFLICT-LINE.
+                03  FILLER                   PIC X(10)     VALUE SPACES.
+                03  CF-COURSE-1              PIC X(10).
+                03  FILLER                   PIC X(5)      VALUE SPACES.
+                03  FILLER     PIC X(10)          VALUE 'CONFLICTS'.
+                03  FILLER                   PIC X(5)      VALUE SPACES.
+                03  CF-COURSE-2              PIC X(10).
+      *****************************************************************
       *          DESCRIPTION OF PRINT DATA LAYOUT                   ***
       *****************************************************************
        01  PRINT-DATA.
@@ -120,22 +259,175 @@
 
        PROCEDURE DIVISION.
 			000-MAINLINE.
+               PERFORM 005-INIT-RESTART.
                OPEN INPUT COURSE-FILE
-                    OUTPUT PRINT-FILE.
+                    OUTPUT PRINT-FILE
+                    OUTPUT CHECKPOINT-FILE.
+               IF LAST-CHECKPOINT NOT = SPACES
+                  OPEN EXTEND CSV-FILE
+               ELSE
+                  OPEN OUTPUT CSV-FILE.
+               PERFORM 050-BUILD-SCHEDULE-TABLE.
+               PERFORM 075-CHECK-ROOM-CONFLICTS.
+               CLOSE COURSE-FILE.
+               OPEN INPUT COURSE-FILE.
+               MOVE 'N' TO EOF.
                PERFORM 800-READ-COURSE-FILE.
+               IF LAST-CHECKPOINT NOT = SPACES
+                  PERFORM 090-SKIP-TO-CHECKPOINT.
                PERFORM 225-COURSE-HEADINGS.
                PERFORM 100-PROCESS-LOOP
                    UNTIL END-OF-DATA.
+                    IF PREV-ABB NOT = SPACES
+                       PERFORM 230-DEPT-SUBTOTAL.
+                    MOVE TOT-CLASS-LIM  TO  F-CLASS-LIM.
+                    MOVE TOT-OPEN-SEAT  TO  F-OPEN-SEAT.
+                    MOVE TOT-TAKEN-SEAT TO  F-TAKEN-SEAT.
                     WRITE PRINT-REC FROM FOOTER
                           AFTER ADVANCING 2.
+                    IF LAST-CHECKPOINT NOT = SPACES
+                       PERFORM 097-WRITE-RESTART-NOTICE.
+               PERFORM 900-OVERBOOKED-EXCEPTIONS.
+               PERFORM 950-ROOM-CONFLICT-EXCEPTIONS.
+               PERFORM 096-WRITE-DONE-MARKER.
 
                CLOSE COURSE-FILE
-                     PRINT-FILE.
+                     PRINT-FILE
+                     CSV-FILE
+                     CHECKPOINT-FILE.
                STOP RUN.
+      *****************************************************************
+      *      SCANS ANY CHECKPOINT FILE LEFT BY A PRIOR RUN TO FIND   ***
+      *      THE LAST COURSE SUCCESSFULLY PRINTED (THE AT-END READ   ***
+      *      LEAVES THE LAST VALUE INTACT).  A PRIOR RUN THAT MADE   ***
+      *      IT ALL THE WAY THROUGH LEAVES THE DONE MARKER AS THE    ***
+      *      LAST RECORD INSTEAD OF A COURSE KEY - THAT MEANS THIS   ***
+      *      IS AN ORDINARY NEXT RUN, NOT A RESTART, SO THE MARKER   ***
+      *      IS NOT TREATED AS SOMETHING TO SKIP TO                  ***
+      *****************************************************************
+       005-INIT-RESTART.
+               OPEN INPUT CHECKPOINT-FILE.
+               PERFORM 006-SCAN-CHECKPOINT
+                   UNTIL CHKPT-AT-END.
+               CLOSE CHECKPOINT-FILE.
+               IF LAST-CHECKPOINT = CHKPT-DONE-MARKER
+                  MOVE SPACES TO LAST-CHECKPOINT.
+       006-SCAN-CHECKPOINT.
+               READ CHECKPOINT-FILE
+                    AT END SET CHKPT-AT-END TO TRUE
+                    NOT AT END MOVE CHKPT-REC TO LAST-CHECKPOINT.
+      *****************************************************************
+      *      BUILDS THE SCHEDULE TABLE ON A FIRST PASS OF THE FILE   ***
+      *      SO ROOM CONFLICTS CAN BE DETECTED BEFORE PRINTING       ***
+      *****************************************************************
+       050-BUILD-SCHEDULE-TABLE.
+               PERFORM 800-READ-COURSE-FILE.
+               PERFORM 060-LOAD-TABLE-ENTRY
+                   UNTIL END-OF-DATA.
+       060-LOAD-TABLE-ENTRY.
+               IF TBL-COUNT < 500
+                  ADD 1 TO TBL-COUNT
+                  MOVE C-COURSE                TO T-COURSE(TBL-COUNT)
+                  MOVE C-BUILDING               TO
+                                        T-BUILDING(TBL-COUNT)
+                  MOVE C-ROOM                   TO T-ROOM(TBL-COUNT)
+                  MOVE C-DAYS                   TO T-DAYS(TBL-COUNT)
+                  MOVE C-STARTING-HOUR          TO
+                                        T-STARTING-HOUR(TBL-COUNT)
+                  MOVE C-STARTING-MIN           TO
+                                        T-STARTING-MIN(TBL-COUNT).
+               PERFORM 800-READ-COURSE-FILE.
+      *****************************************************************
+      *      CROSS-CHECKS EVERY PAIR OF SCHEDULE ENTRIES FOR A       ***
+      *      MATCHING LOCATION/DAYS/STARTING TIME                   ***
+      *****************************************************************
+       075-CHECK-ROOM-CONFLICTS.
+               PERFORM 080-CHECK-OUTER-ENTRY
+                   VARYING TBL-SUB FROM 1 BY 1
+                   UNTIL TBL-SUB > TBL-COUNT.
+       080-CHECK-OUTER-ENTRY.
+               PERFORM 085-CHECK-INNER-ENTRY
+                   VARYING TBL-SUB2 FROM 1 BY 1
+                   UNTIL TBL-SUB2 > TBL-COUNT.
+       085-CHECK-INNER-ENTRY.
+               IF TBL-SUB2 > TBL-SUB
+                  AND T-BUILDING(TBL-SUB)  = T-BUILDING(TBL-SUB2)
+                  AND T-ROOM(TBL-SUB)      = T-ROOM(TBL-SUB2)
+                  AND T-STARTING-HOUR(TBL-SUB) =
+                                    T-STARTING-HOUR(TBL-SUB2)
+                  AND T-STARTING-MIN(TBL-SUB)  =
+                                    T-STARTING-MIN(TBL-SUB2)
+                  PERFORM 086-CHECK-DAYS-OVERLAP
+                  IF DAYS-OVERLAP
+                     AND CNF-COUNT < 200
+                     ADD 1 TO CNF-COUNT
+                     MOVE T-COURSE(TBL-SUB)  TO CNF-COURSE-1(CNF-COUNT)
+                     MOVE T-COURSE(TBL-SUB2) TO CNF-COURSE-2(CNF-COUNT).
+      *****************************************************************
+      *      TRUE WHEN THE TWO SCHEDULE ENTRIES MEET ON AT LEAST ONE ***
+      *      COMMON DAY.  C-DAYS IS A PACKED, LEFT-JUSTIFIED LIST OF ***
+      *      MEETING-DAY LETTERS (E.G. 'MWF   ', 'TR    '), NOT A    ***
+      *      FIXED ONE-BYTE SLOT PER WEEKDAY, SO THE SAME DAY LETTER ***
+      *      CAN SIT AT A DIFFERENT OFFSET IN EACH ENTRY - EVERY     ***
+      *      LETTER IN ONE ENTRY IS CHECKED AGAINST EVERY LETTER IN  ***
+      *      THE OTHER, NOT JUST THE ONE AT THE SAME POSITION        ***
+      *****************************************************************
+       086-CHECK-DAYS-OVERLAP.
+               MOVE 'N' TO DAYS-OVERLAP-SW.
+               PERFORM 087-CHECK-ONE-DAY-LETTER
+                   VARYING DAY-SUB FROM 1 BY 1
+                   UNTIL DAY-SUB > 6
+                   OR DAYS-OVERLAP.
+       087-CHECK-ONE-DAY-LETTER.
+               IF T-DAYS(TBL-SUB)(DAY-SUB:1)  NOT = SPACE
+                  PERFORM 088-CHECK-LETTER-AGAINST-OTHER
+                      VARYING DAY-SUB2 FROM 1 BY 1
+                      UNTIL DAY-SUB2 > 6
+                      OR DAYS-OVERLAP.
+       088-CHECK-LETTER-AGAINST-OTHER.
+               IF T-DAYS(TBL-SUB2)(DAY-SUB2:1) =
+                                    T-DAYS(TBL-SUB)(DAY-SUB:1)
+                  SET DAYS-OVERLAP TO TRUE.
+      *****************************************************************
+      *      DISCARDS COURSE RECORDS ALREADY PRINTED ON A PRIOR RUN  ***
+      *****************************************************************
+       090-SKIP-TO-CHECKPOINT.
+               PERFORM 091-SKIP-ONE-COURSE
+                   UNTIL END-OF-DATA
+                   OR C-COURSE = LAST-CHECKPOINT.
+               IF NOT END-OF-DATA
+                  PERFORM 800-READ-COURSE-FILE.
+       091-SKIP-ONE-COURSE.
+               PERFORM 800-READ-COURSE-FILE.
+      *****************************************************************
+      *      RECORDS THE COURSE JUST PRINTED AS THE RESTART POINT    ***
+      *****************************************************************
+       095-WRITE-CHECKPOINT.
+               MOVE C-COURSE TO CHKPT-REC.
+               WRITE CHKPT-REC.
+      *****************************************************************
+      *      MARKS THE CHECKPOINT FILE AS A CLEAN, COMPLETE RUN SO    ***
+      *      THE NEXT INVOCATION STARTS FRESH INSTEAD OF TRYING TO   ***
+      *      RESTART PAST THE END OF THE FILE                        ***
+      *****************************************************************
+       096-WRITE-DONE-MARKER.
+               MOVE CHKPT-DONE-MARKER TO CHKPT-REC.
+               WRITE CHKPT-REC.
+      *****************************************************************
+      *      FLAGS A RUN THAT RESUMED FROM A CHECKPOINT SO NOBODY     ***
+      *      TREATS ITS GRAND TOTAL OR OVERBOOKED LIST AS COVERING    ***
+      *      THE WHOLE CATALOG                                       ***
+      *****************************************************************
+       097-WRITE-RESTART-NOTICE.
+               WRITE PRINT-REC FROM RESTART-NOTICE-LINE
+                     AFTER ADVANCING 1.
       ***************************************************************
       *           PRINT EACH CLASS                                ***
       ***************************************************************
        100-PROCESS-LOOP.
+               IF C-ABB NOT = PREV-ABB
+                  AND PREV-ABB NOT = SPACES
+                  PERFORM 230-DEPT-SUBTOTAL.
                IF LINE-CT > 45
                   THEN
                   PERFORM 225-COURSE-HEADINGS.
@@ -159,7 +451,23 @@
                 ADD C-TAKEN TO TOT-TAKEN-SEAT
                                 GIVING TOT-TAKEN-SEAT.
 
+                IF C-SEATS-REMAINING < 0
+                   AND OVB-COUNT < 500
+                   ADD 1 TO OVB-COUNT
+                   MOVE C-COURSE            TO OVB-COURSE(OVB-COUNT)
+                   MOVE C-SEATS-REMAINING   TO
+                                  OVB-SEATS-REMAINING(OVB-COUNT).
+
+                ADD C-CLASSLIMIT TO DEPT-CLASS-LIM
+                        GIVING DEPT-CLASS-LIM.
+                ADD C-SEATS-REMAINING TO DEPT-OPEN-SEAT
+                        GIVING DEPT-OPEN-SEAT.
+                ADD C-TAKEN TO DEPT-TAKEN-SEAT
+                        GIVING DEPT-TAKEN-SEAT.
+                MOVE C-ABB TO PREV-ABB.
+
                 MOVE C-TAKEN                 TO   PSEATS-TAKEN.
+                PERFORM 250-WRITE-CSV-RECORD.
                 SUBTRACT C-TAKEN FROM C-TAKEN
                         GIVING C-TAKEN.
 
@@ -167,7 +475,8 @@
 
                WRITE PRINT-REC FROM PRINT-DATA
                      AFTER ADVANCING 1 LINE.
-               ADD 1 TO LINE CT.
+               ADD 1 TO LINE-CT.
+               PERFORM 095-WRITE-CHECKPOINT.
                PERFORM 800-READ-COURSE-FILE.
       *****************************************************************
       *           PRINTS HEADING LINE                               ***
@@ -186,6 +495,87 @@
            AFTER ADVANCING 1.
           MOVE 0 TO LINE-CT.
       *****************************************************************
+      *      PRINTS THE DEPARTMENT SUBTOTAL AND RESETS ITS TOTALS    ***
+      *****************************************************************
+       230-DEPT-SUBTOTAL.
+               MOVE PREV-ABB           TO  DS-ABB.
+               MOVE DEPT-CLASS-LIM     TO  DS-CLASS-LIM.
+               MOVE DEPT-OPEN-SEAT     TO  DS-OPEN-SEAT.
+               MOVE DEPT-TAKEN-SEAT    TO  DS-TAKEN-SEAT.
+               WRITE PRINT-REC FROM DEPT-SUBTOTAL-LINE
+                     AFTER ADVANCING 2.
+               ADD 2 TO LINE-CT.
+               MOVE 0 TO DEPT-CLASS-LIM.
+               MOVE 0 TO DEPT-OPEN-SEAT.
+               MOVE 0 TO DEPT-TAKEN-SEAT.
+      *****************************************************************
+      *      BUILDS ONE COMMA-DELIMITED CSV RECORD FOR THE CURRENT   ***
+      *      COURSE AND WRITES IT TO THE CSV EXTRACT - COLUMN ORDER  ***
+      *      IS COURSE, TITLE, SEATS REMAINING, CLASS LIMIT,         ***
+      *      STARTING TIME, DAYS, LOCATION                           ***
+      *****************************************************************
+       250-WRITE-CSV-RECORD.
+               MOVE C-SEATS-REMAINING       TO CSV-SEATS-REMAINING.
+               MOVE C-CLASSLIMIT            TO CSV-CLASSLIMIT.
+               MOVE C-STARTING-HOUR         TO CSV-HOUR.
+               MOVE C-STARTING-MIN          TO CSV-MIN.
+               MOVE SPACES TO CSV-LINE.
+               STRING C-COURSE             DELIMITED BY SIZE
+                      ','                  DELIMITED BY SIZE
+                      C-TITLE              DELIMITED BY SIZE
+                      ','                  DELIMITED BY SIZE
+                      CSV-SEATS-REMAINING  DELIMITED BY SIZE
+                      ','                  DELIMITED BY SIZE
+                      CSV-CLASSLIMIT       DELIMITED BY SIZE
+                      ','                  DELIMITED BY SIZE
+                      CSV-HOUR             DELIMITED BY SIZE
+                      ':'                  DELIMITED BY SIZE
+                      CSV-MIN              DELIMITED BY SIZE
+                      ','                  DELIMITED BY SIZE
+                      C-DAYS               DELIMITED BY SIZE
+                      ','                  DELIMITED BY SIZE
+                      C-BUILDING           DELIMITED BY SIZE
+                      C-ROOM               DELIMITED BY SIZE
+                 INTO CSV-LINE.
+               MOVE CSV-LINE TO CSV-OUT-REC.
+               WRITE CSV-OUT-REC.
+      *****************************************************************
+      *      LISTS EVERY SECTION FLAGGED DURING THE PRINT PASS AS    ***
+      *      OVERBOOKED (NEGATIVE SEATS REMAINING)                  ***
+      *****************************************************************
+       900-OVERBOOKED-EXCEPTIONS.
+               IF OVB-COUNT > 0
+                  OR LAST-CHECKPOINT NOT = SPACES
+                  WRITE PRINT-REC FROM OVERBOOK-HEADING
+                        AFTER ADVANCING PAGE
+                  IF LAST-CHECKPOINT NOT = SPACES
+                     PERFORM 097-WRITE-RESTART-NOTICE
+                  PERFORM 910-PRINT-OVERBOOK-LINE
+                      VARYING OVB-SUB FROM 1 BY 1
+                      UNTIL OVB-SUB > OVB-COUNT.
+       910-PRINT-OVERBOOK-LINE.
+               MOVE OVB-COURSE(OVB-SUB)            TO OB-COURSE.
+               SUBTRACT OVB-SEATS-REMAINING(OVB-SUB) FROM ZERO
+                        GIVING OB-OVER-BY.
+               WRITE PRINT-REC FROM OVERBOOK-LINE
+                     AFTER ADVANCING 1.
+      *****************************************************************
+      *      LISTS EVERY PAIR OF SECTIONS FOUND SHARING THE SAME     ***
+      *      ROOM, DAYS, AND STARTING TIME                          ***
+      *****************************************************************
+       950-ROOM-CONFLICT-EXCEPTIONS.
+               IF CNF-COUNT > 0
+                  WRITE PRINT-REC FROM CONFLICT-HEADING
+                        AFTER ADVANCING PAGE
+                  PERFORM 960-PRINT-CONFLICT-LINE
+                      VARYING CNF-SUB FROM 1 BY 1
+                      UNTIL CNF-SUB > CNF-COUNT.
+       960-PRINT-CONFLICT-LINE.
+               MOVE CNF-COURSE-1(CNF-SUB)          TO CF-COURSE-1.
+               MOVE CNF-COURSE-2(CNF-SUB)           TO CF-COURSE-2.
+               WRITE PRINT-REC FROM CONFLICT-LINE
+                     AFTER ADVANCING 1.
+      *****************************************************************
       **          READS THE DATA FILE                               ***
       ****************************************************************
        800-READ-COURSE-FILE.
